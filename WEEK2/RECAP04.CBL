@@ -1,5 +1,5 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID.    RECAP04
+       PROGRAM-ID.    RECAP04.
        AUTHOR.        MUSA.
       *--------------------
        ENVIRONMENT DIVISION.
@@ -8,6 +8,8 @@
        FILE-CONTROL.
            SELECT PRINT-LINE ASSIGN TO PRTLINE.
            SELECT ACCT-REC   ASSIGN TO ACCTREC.
+           SELECT EXC-LINE   ASSIGN TO EXCLINE.
+           SELECT MILE-LINE  ASSIGN TO MILELINE.
       *-------------
        DATA DIVISION.
       *-------------
@@ -31,6 +33,25 @@
            05  USER-TC-NO      PIC 9(11).
            05  USER-BIRTHDAY   PIC 9(8).
            05  USER-TODAY      PIC 9(8).
+       FD  EXC-LINE RECORDING MODE F.
+       01  EXC-REC.
+           05  EXC-USER-ID         PIC 9(4).
+           05  FILLER              PIC X(3).
+           05  EXC-USER-NAME       PIC X(15).
+           05  EXC-USER-SURNAME    PIC X(15).
+           05  EXC-TC-NO           PIC 9(11).
+           05  FILLER              PIC X(5).
+           05  EXC-REASON          PIC X(18).
+       FD  MILE-LINE RECORDING MODE F.
+       01  MILE-REC.
+           05  MILE-USER-ID        PIC 9(4).
+           05  FILLER              PIC X(3).
+           05  MILE-USER-NAME      PIC X(15).
+           05  MILE-USER-SURNAME   PIC X(15).
+           05  FILLER              PIC X(3).
+           05  MILE-MILESTONE      PIC 9(6).
+           05  FILLER              PIC X(3).
+           05  MILE-DAYS-REMAINING PIC 9(4).
        WORKING-STORAGE SECTION.
        01 FLAGS.
          05 LASTREC           PIC X VALUE SPACE.
@@ -40,7 +61,10 @@
          05 INT-BIRTHDAY     PIC 9(8).
        01  HEADER-1.
            05  FILLER         PIC X(23) VALUE 'YASANILAN GUN HESAPLAMA'.
-           05  FILLER         PIC X(47) VALUE SPACES.
+           05  FILLER         PIC X(33) VALUE SPACES.
+           05  FILLER         PIC X(06) VALUE 'SAYFA:'.
+           05  HDR-PAGE       PIC 9(03).
+           05  FILLER         PIC X(05) VALUE SPACES.
        01  HEADER-2.
            05  FILLER         PIC X(05) VALUE 'YIL '.
            05  HDR-YR         PIC 9(04).
@@ -76,26 +100,86 @@
            05  FILLER         PIC X(08) VALUE '--------'.
            05  FILLER         PIC X(03) VALUE SPACES.
            05  FILLER         PIC X(08) VALUE '--------'.
+       01  TRAILER-1.
+           05  FILLER         PIC X(13) VALUE 'TOPLAM KAYIT:'.
+           05  TRL-RECORD-COUNT           PIC 9(05).
+           05  FILLER         PIC X(04) VALUE SPACES.
+           05  FILLER         PIC X(22) VALUE 'TOPLAM YASANILAN GUN:'.
+           05  TRL-TOTAL-LIVE-DAYS        PIC 9(09).
+           05  FILLER         PIC X(05) VALUE SPACES.
+           05  FILLER         PIC X(07) VALUE 'HATALI:'.
+           05  TRL-EXCEPTION-COUNT        PIC 9(05).
+       01  TRAILER-2.
+           05  FILLER       PIC X(24) VALUE 'YAKLASAN KILOMETRE-TASI:'.
+           05  TRL-MILESTONE-COUNT  PIC 9(05).
+           05  FILLER       PIC X(19) VALUE '-ORT YASANILAN GUN:'.
+           05  TRL-AVG-LIVE-DAYS    PIC 9(06).
+           05  FILLER       PIC X(16) VALUE SPACES.
        01 WS-CURRENT-DATE-DATA.
            05  WS-CURRENT-DATE.
                10  WS-CURRENT-YEAR         PIC 9(04).
                10  WS-CURRENT-MONTH        PIC 9(02).
                10  WS-CURRENT-DAY          PIC 9(02).
+       01 WS-PAGE-CONTROL.
+           05  WS-LINE-COUNT           PIC 9(03) VALUE 0.
+           05  WS-PAGE-SIZE            PIC 9(03) VALUE 060.
+           05  WS-PAGE-COUNT           PIC 9(03) VALUE 0.
+       01 WS-CONTROL-TOTALS.
+           05  WS-RECORD-COUNT         PIC 9(05) VALUE 0.
+           05  WS-TOTAL-LIVE-DAYS      PIC 9(09) VALUE 0.
+           05  WS-AVG-LIVE-DAYS        PIC 9(06) VALUE 0.
+           05  WS-EXCEPTION-COUNT      PIC 9(05) VALUE 0.
+           05  WS-MILESTONE-COUNT      PIC 9(05) VALUE 0.
+       01 WS-MILESTONE-VALUES.
+           05  FILLER                  PIC 9(06) VALUE 001000.
+           05  FILLER                  PIC 9(06) VALUE 005000.
+           05  FILLER                  PIC 9(06) VALUE 010000.
+           05  FILLER                  PIC 9(06) VALUE 015000.
+           05  FILLER                  PIC 9(06) VALUE 020000.
+           05  FILLER                  PIC 9(06) VALUE 025000.
+           05  FILLER                  PIC 9(06) VALUE 030000.
+       01 WS-MILESTONE-TABLE REDEFINES WS-MILESTONE-VALUES.
+           05  WS-MILESTONE-CODE       PIC 9(06) OCCURS 7 TIMES.
+       01 WS-MILESTONE-CONTROL.
+           05  WS-MILE-IDX             PIC 9(02).
+           05  WS-MILE-MATCH-IDX       PIC 9(02).
+           05  WS-MILE-DAYS-LEFT       PIC 9(06).
+           05  WS-MILE-WINDOW          PIC 9(04) VALUE 0030.
+           05  WS-MILE-FOUND           PIC X(01).
+               88  MILE-FOUND          VALUE 'Y'.
+               88  MILE-NOT-FOUND      VALUE 'N'.
+       01 WS-TC-VALIDATE.
+           05  WS-TC-NO-WORK           PIC 9(11).
+           05  WS-TC-DIGITS REDEFINES WS-TC-NO-WORK.
+               10  WS-TC-DIGIT         PIC 9(01) OCCURS 11 TIMES.
+           05  WS-TC-ODD-SUM           PIC 9(03).
+           05  WS-TC-EVEN-SUM          PIC 9(03).
+           05  WS-TC-SUM10             PIC 9(03).
+           05  WS-TC-CHECK10           PIC 9(01).
+           05  WS-TC-CHECK11           PIC 9(01).
+           05  WS-TC-VALID             PIC X(01).
+               88  TC-NO-VALID         VALUE 'Y'.
+               88  TC-NO-INVALID       VALUE 'N'.
       *------------------
        PROCEDURE DIVISION.
       *------------------
        OPEN-FILES.
            OPEN INPUT  ACCT-REC.
            OPEN OUTPUT PRINT-LINE.
+           OPEN OUTPUT EXC-LINE.
+           OPEN OUTPUT MILE-LINE.
        WRITE-HEADERS.
            MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA.
            MOVE WS-CURRENT-YEAR  TO HDR-YR.
            MOVE WS-CURRENT-MONTH TO HDR-MO.
            MOVE WS-CURRENT-DAY   TO HDR-DAY.
-           WRITE PRINT-REC FROM HEADER-1.
-           WRITE PRINT-REC FROM HEADER-2.
-           WRITE PRINT-REC FROM HEADER-3.
-           WRITE PRINT-REC FROM HEADER-4.
+           ADD 1 TO WS-PAGE-COUNT.
+           MOVE WS-PAGE-COUNT TO HDR-PAGE.
+           WRITE PRINT-REC FROM HEADER-1 AFTER ADVANCING PAGE.
+           WRITE PRINT-REC FROM HEADER-2 AFTER ADVANCING 1 LINE.
+           WRITE PRINT-REC FROM HEADER-3 AFTER ADVANCING 1 LINE.
+           WRITE PRINT-REC FROM HEADER-4 AFTER ADVANCING 1 LINE.
+           MOVE 4 TO WS-LINE-COUNT.
        READ-NEXT-RECORD.
            PERFORM READ-RECORD
            PERFORM UNTIL LASTREC = 'Y'
@@ -103,26 +187,109 @@
                PERFORM READ-RECORD
            END-PERFORM.
        CLOSE-STOP.
+           PERFORM WRITE-TRAILER.
            CLOSE ACCT-REC.
            CLOSE PRINT-LINE.
+           CLOSE EXC-LINE.
+           CLOSE MILE-LINE.
            GOBACK.
        READ-RECORD.
            READ ACCT-REC
                AT END MOVE 'Y' TO LASTREC
            END-READ.
        WRITE-RECORD.
-           COMPUTE INT-TODAY = FUNCTION INTEGER-OF-DATE(USER-TODAY).
-           COMPUTE INT-BIRTHDAY = FUNCTION INTEGER-OF-DATE
-           (USER-BIRTHDAY).
-           COMPUTE INT-LIVE-DAY = INT-TODAY - INT-BIRTHDAY.
-           MOVE USER-ID        TO  USER-ID-O.
-           MOVE SPACE          TO  SPACE-1.
-           MOVE USER-NAME      TO  USER-NAME-O.
-           MOVE USER-SURNAME   TO  USER-SURNAME-O.
-           MOVE USER-TC-NO     TO  USER-TC-NO-O.
-           MOVE SPACE          TO  SPACE-2.
-           MOVE USER-BIRTHDAY  TO  USER-BIRTHDAY-O.
-           MOVE SPACE          TO  SPACE-3.
-           MOVE INT-LIVE-DAY   TO  USER-LIVE-O.
-           WRITE PRINT-REC.
+           PERFORM VALIDATE-TC-NO.
+           IF TC-NO-INVALID
+              PERFORM WRITE-EXCEPTION
+           ELSE
+              IF WS-LINE-COUNT >= WS-PAGE-SIZE
+                 PERFORM WRITE-HEADERS
+              END-IF
+              COMPUTE INT-TODAY = FUNCTION INTEGER-OF-DATE(USER-TODAY)
+              COMPUTE INT-BIRTHDAY = FUNCTION INTEGER-OF-DATE
+              (USER-BIRTHDAY)
+              COMPUTE INT-LIVE-DAY = INT-TODAY - INT-BIRTHDAY
+              MOVE USER-ID        TO  USER-ID-O
+              MOVE SPACE          TO  SPACE-1
+              MOVE USER-NAME      TO  USER-NAME-O
+              MOVE USER-SURNAME   TO  USER-SURNAME-O
+              MOVE USER-TC-NO     TO  USER-TC-NO-O
+              MOVE SPACE          TO  SPACE-2
+              MOVE USER-BIRTHDAY  TO  USER-BIRTHDAY-O
+              MOVE SPACE          TO  SPACE-3
+              MOVE INT-LIVE-DAY   TO  USER-LIVE-O
+              WRITE PRINT-REC AFTER ADVANCING 1 LINE
+              ADD 1 TO WS-LINE-COUNT
+              ADD 1 TO WS-RECORD-COUNT
+              ADD INT-LIVE-DAY TO WS-TOTAL-LIVE-DAYS
+              PERFORM CHECK-MILESTONE
+           END-IF.
+       CHECK-MILESTONE.
+           SET MILE-NOT-FOUND TO TRUE.
+           PERFORM VARYING WS-MILE-IDX FROM 1 BY 1
+                   UNTIL WS-MILE-IDX > 7 OR MILE-FOUND
+              IF WS-MILESTONE-CODE(WS-MILE-IDX) > INT-LIVE-DAY
+                 COMPUTE WS-MILE-DAYS-LEFT =
+                         WS-MILESTONE-CODE(WS-MILE-IDX) - INT-LIVE-DAY
+                 MOVE WS-MILE-IDX TO WS-MILE-MATCH-IDX
+                 SET MILE-FOUND TO TRUE
+              END-IF
+           END-PERFORM.
+           IF MILE-FOUND AND WS-MILE-DAYS-LEFT <= WS-MILE-WINDOW
+              PERFORM WRITE-MILESTONE
+           END-IF.
+       WRITE-MILESTONE.
+           MOVE USER-ID        TO MILE-USER-ID.
+           MOVE USER-NAME      TO MILE-USER-NAME.
+           MOVE USER-SURNAME   TO MILE-USER-SURNAME.
+           MOVE WS-MILESTONE-CODE(WS-MILE-MATCH-IDX) TO MILE-MILESTONE.
+           MOVE WS-MILE-DAYS-LEFT TO MILE-DAYS-REMAINING.
+           WRITE MILE-REC.
+           ADD 1 TO WS-MILESTONE-COUNT.
+       VALIDATE-TC-NO.
+           MOVE USER-TC-NO TO WS-TC-NO-WORK.
+           SET TC-NO-VALID TO TRUE.
+           IF WS-TC-DIGIT(1) = 0
+              SET TC-NO-INVALID TO TRUE
+           ELSE
+              COMPUTE WS-TC-ODD-SUM = WS-TC-DIGIT(1) + WS-TC-DIGIT(3)
+                      + WS-TC-DIGIT(5) + WS-TC-DIGIT(7)
+                      + WS-TC-DIGIT(9)
+              COMPUTE WS-TC-EVEN-SUM = WS-TC-DIGIT(2) + WS-TC-DIGIT(4)
+                      + WS-TC-DIGIT(6) + WS-TC-DIGIT(8)
+              COMPUTE WS-TC-CHECK10 = FUNCTION MOD
+                      (((WS-TC-ODD-SUM * 7) - WS-TC-EVEN-SUM), 10)
+              IF WS-TC-CHECK10 NOT = WS-TC-DIGIT(10)
+                 SET TC-NO-INVALID TO TRUE
+              ELSE
+                 COMPUTE WS-TC-SUM10 = WS-TC-ODD-SUM + WS-TC-EVEN-SUM
+                         + WS-TC-DIGIT(10)
+                 COMPUTE WS-TC-CHECK11 = FUNCTION MOD(WS-TC-SUM10, 10)
+                 IF WS-TC-CHECK11 NOT = WS-TC-DIGIT(11)
+                    SET TC-NO-INVALID TO TRUE
+                 END-IF
+              END-IF
+           END-IF.
+       WRITE-EXCEPTION.
+           MOVE USER-ID          TO EXC-USER-ID.
+           MOVE USER-NAME        TO EXC-USER-NAME.
+           MOVE USER-SURNAME     TO EXC-USER-SURNAME.
+           MOVE USER-TC-NO       TO EXC-TC-NO.
+           MOVE 'GECERSIZ KIMLIK NO' TO EXC-REASON.
+           WRITE EXC-REC.
+           ADD 1 TO WS-EXCEPTION-COUNT.
+       WRITE-TRAILER.
+           IF WS-RECORD-COUNT > 0
+              COMPUTE WS-AVG-LIVE-DAYS =
+                      WS-TOTAL-LIVE-DAYS / WS-RECORD-COUNT
+           ELSE
+              MOVE 0 TO WS-AVG-LIVE-DAYS
+           END-IF.
+           MOVE WS-RECORD-COUNT      TO TRL-RECORD-COUNT.
+           MOVE WS-TOTAL-LIVE-DAYS   TO TRL-TOTAL-LIVE-DAYS.
+           MOVE WS-EXCEPTION-COUNT   TO TRL-EXCEPTION-COUNT.
+           MOVE WS-MILESTONE-COUNT   TO TRL-MILESTONE-COUNT.
+           MOVE WS-AVG-LIVE-DAYS     TO TRL-AVG-LIVE-DAYS.
+           WRITE PRINT-REC FROM TRAILER-1 AFTER ADVANCING 1 LINE.
+           WRITE PRINT-REC FROM TRAILER-2 AFTER ADVANCING 1 LINE.
 
