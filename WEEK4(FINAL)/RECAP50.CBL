@@ -7,16 +7,35 @@
                            STATUS INPUT-STATUS.
            SELECT OUT-FILE ASSIGN TO 'OUTFILE'
                            STATUS OUTPUT-STATUS.
+           SELECT REJ-FILE ASSIGN TO 'REJFILE'
+                           STATUS REJECT-STATUS.
+           SELECT CHK-FILE ASSIGN TO 'CHKFILE'
+                           STATUS CHECKPOINT-STATUS.
       ******************************************************************
        DATA DIVISION.
       ******************************************************************
        FILE SECTION.
        FD  INP-FILE RECORDING MODE F.
          01 INP-FILE-MEMBERS.
-           05 INP-FILE-RECORD  PIC X(9).
+           05 INP-FILE-MODE       PIC X(01).
+           05 INP-FILE-ID         PIC X(05).
+           05 INP-FILE-DVZ        PIC 9(03).
+           05 INP-FILE-NAME       PIC X(15).
+           05 INP-FILE-SURNAME    PIC X(15).
+           05 INP-FILE-DATE       PIC 9(07).
+           05 INP-FILE-BALANCE    PIC S9(15).
+           05 INP-FILE-AMOUNT     PIC S9(15).
+           05 INP-FILE-RANGE-END  PIC X(05).
        FD  OUT-FILE RECORDING MODE F.
          01 OUT-FILE-MEMBERS.
            05 OUT-FILE-LOG            PIC X(60).
+       FD  REJ-FILE RECORDING MODE F.
+         01 REJ-FILE-MEMBERS.
+           05 REJ-FILE-RECORD         PIC X(81).
+           05 REJ-FILE-REASON         PIC X(30).
+       FD  CHK-FILE RECORDING MODE F.
+         01 CHK-FILE-RECORD.
+           05 CHK-RECORD-COUNT        PIC 9(07).
        WORKING-STORAGE SECTION.
        01  CONTROL-STATEMENTS.
          05 INPUT-STATUS           PIC 9(2).
@@ -24,27 +43,94 @@
            88 INPUT-FILE-EOF       VALUE 10.
          05 OUTPUT-STATUS          PIC 9(2).
            88 OUTPUT-FILE-SUCCESS  VALUE 00 97.
+         05 REJECT-STATUS          PIC 9(2).
+           88 REJECT-FILE-SUCCESS  VALUE 00 97.
+         05 CHECKPOINT-STATUS      PIC 9(2).
+           88 CHECKPOINT-FILE-SUCCESS VALUE 00 97.
+           88 CHECKPOINT-FILE-MISSING VALUE 35.
        01 WW-SEND-AREA.
           05 WW-SELECT-MODE        PIC X(1).
+             88 WW-VALID-MODE-CHAR VALUE 'R' 'W' 'U' 'D' 'P' 'L' 'B'.
           05 WW-INP-IDX-FILE-ID    PIC S9(5) COMP-3.
+          05 WW-INP-DVZ            PIC S9(3)  COMP.
+          05 WW-INP-NAME           PIC X(15).
+          05 WW-INP-SURNAME        PIC X(15).
+          05 WW-INP-DATE           PIC S9(7)  COMP-3.
+          05 WW-INP-BALANCE        PIC S9(15) COMP-3.
+          05 WW-INP-AMOUNT         PIC S9(15) COMP-3.
+          05 WW-INP-RANGE-END-ID   PIC S9(5) COMP-3.
+          05 WW-RETURN-CODE        PIC 9(1).
+             88 WW-FUNCTION-SUCCESS VALUE 0.
+             88 WW-FUNCTION-FAILED  VALUE 1.
+          05 WW-NOT-FOUND-FLAG     PIC X(1).
+             88 WW-MEMBER-NOT-FOUND VALUE 'Y'.
+             88 WW-MEMBER-FOUND-OK  VALUE 'N'.
           05 WW-REPORT             PIC X(60) VALUE SPACES.
        01 WK-SUB-PROG              PIC X(08) VALUE 'RECAP51'.
        01 WS-INP-FILE-ID           PIC X(5).
+       01 WS-INP-RANGE-END-ID      PIC X(5).
+       01 WS-INP-RAW-RECORD        PIC X(81).
+       01 WS-EDIT-RESULT           PIC X(1).
+          88 WS-RECORD-VALID       VALUE 'Y'.
+          88 WS-RECORD-INVALID     VALUE 'N'.
+       01 WS-REJECT-REASON         PIC X(30).
+       01 WS-COUNTERS.
+          05 WS-ATTEMPTED-COUNT    PIC 9(7) VALUE 0.
+          05 WS-SUCCESS-COUNT      PIC 9(7) VALUE 0.
+          05 WS-FAILED-COUNT       PIC 9(7) VALUE 0.
+          05 WS-REJECT-COUNT       PIC 9(7) VALUE 0.
+          05 WS-NOTFOUND-COUNT     PIC 9(7) VALUE 0.
+       01 WS-MODE-STATS.
+          05 WS-MODE-STAT OCCURS 7 TIMES.
+             10 WS-MODE-STAT-CHAR      PIC X(1).
+             10 WS-MODE-STAT-ATTEMPTED PIC 9(7) VALUE 0.
+             10 WS-MODE-STAT-SUCCESS   PIC 9(7) VALUE 0.
+       01 WS-MODE-SUB               PIC 9(1).
+       01 OUT-TRAILER-LINE         PIC X(60).
+       01 OUT-TRAILER-LINE-2       PIC X(60).
+       01 OUT-TRAILER-LINE-3       PIC X(60).
+       01 WS-CHECKPOINT.
+          05 WS-RESTART-COUNT         PIC 9(07) VALUE 0.
+          05 WS-CHECKPOINT-INTERVAL   PIC 9(05) VALUE 00100.
+          05 WS-CHECKPOINT-POSITION   PIC 9(07) VALUE 0.
+          05 WS-SKIP-INDEX            PIC 9(07) VALUE 1.
       ******************************************************************
        PROCEDURE DIVISION.
       ******************************************************************
        0001-MAIN-PROCESS.
            PERFORM H100-OPEN-FILES.
            PERFORM H300-READ-ACTION UNTIL INPUT-FILE-EOF.
+           PERFORM H135-CLEAR-CHECKPOINT.
            PERFORM H999-EXIT.
        0001-END. EXIT.
       *--------------------------------
        H100-OPEN-FILES.
            OPEN INPUT  INP-FILE.
-           OPEN OUTPUT OUT-FILE.
+           OPEN EXTEND OUT-FILE.
+           IF OUTPUT-STATUS = 35
+              OPEN OUTPUT OUT-FILE
+           END-IF.
+           OPEN EXTEND REJ-FILE.
+           IF REJECT-STATUS = 35
+              OPEN OUTPUT REJ-FILE
+           END-IF.
+           PERFORM H105-INIT-MODE-STATS.
            PERFORM H110-FILE-CONTROL.
-           READ INP-FILE.
+           PERFORM H120-CHECK-RESTART.
+           PERFORM H125-SKIP-PROCESSED-RECORDS.
+           READ INP-FILE AT END SET INPUT-FILE-EOF TO TRUE
+           END-READ.
        H100-END. EXIT.
+      *--------------------------------
+       H105-INIT-MODE-STATS.
+           MOVE 'R' TO WS-MODE-STAT-CHAR(1).
+           MOVE 'W' TO WS-MODE-STAT-CHAR(2).
+           MOVE 'U' TO WS-MODE-STAT-CHAR(3).
+           MOVE 'D' TO WS-MODE-STAT-CHAR(4).
+           MOVE 'P' TO WS-MODE-STAT-CHAR(5).
+           MOVE 'L' TO WS-MODE-STAT-CHAR(6).
+           MOVE 'B' TO WS-MODE-STAT-CHAR(7).
+       H105-END. EXIT.
       *--------------------------------
        H110-FILE-CONTROL.
            IF (INPUT-STATUS NOT = 97) AND (INPUT-STATUS NOT = 0)
@@ -55,21 +141,195 @@
               DISPLAY 'OUTPUT NOT OPENED. ERROR CODE:' OUTPUT-STATUS
               PERFORM H999-EXIT
            END-IF.
+           IF (REJECT-STATUS NOT = 97) AND (REJECT-STATUS NOT = 0)
+              DISPLAY 'REJECT NOT OPENED. ERROR CODE:' REJECT-STATUS
+              PERFORM H999-EXIT
+           END-IF.
        H110-END. EXIT.
+      *--------------------------------
+       H120-CHECK-RESTART.
+           MOVE 0 TO WS-RESTART-COUNT
+           OPEN INPUT CHK-FILE
+           IF CHECKPOINT-FILE-SUCCESS
+              READ CHK-FILE
+                 AT END MOVE 0 TO WS-RESTART-COUNT
+                 NOT AT END MOVE CHK-RECORD-COUNT TO WS-RESTART-COUNT
+              END-READ
+              CLOSE CHK-FILE
+           ELSE
+              IF CHECKPOINT-FILE-MISSING
+                 MOVE 0 TO WS-RESTART-COUNT
+              END-IF
+           END-IF.
+       H120-END. EXIT.
+      *--------------------------------
+       H125-SKIP-PROCESSED-RECORDS.
+           MOVE 1 TO WS-SKIP-INDEX
+           PERFORM H127-SKIP-ONE-RECORD
+              UNTIL (WS-SKIP-INDEX > WS-RESTART-COUNT)
+                 OR INPUT-FILE-EOF.
+       H125-END. EXIT.
+      *--------------------------------
+       H127-SKIP-ONE-RECORD.
+           READ INP-FILE AT END SET INPUT-FILE-EOF TO TRUE
+           END-READ.
+           ADD 1 TO WS-SKIP-INDEX.
+       H127-END. EXIT.
+      *--------------------------------
+       H130-WRITE-CHECKPOINT.
+           COMPUTE WS-CHECKPOINT-POSITION =
+                   WS-RESTART-COUNT + WS-ATTEMPTED-COUNT
+                   + WS-REJECT-COUNT
+           OPEN OUTPUT CHK-FILE
+           MOVE WS-CHECKPOINT-POSITION TO CHK-RECORD-COUNT
+           WRITE CHK-FILE-RECORD
+           CLOSE CHK-FILE.
+       H130-END. EXIT.
+      *--------------------------------
+       H135-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHK-FILE
+           MOVE 0 TO CHK-RECORD-COUNT
+           WRITE CHK-FILE-RECORD
+           CLOSE CHK-FILE.
+       H135-END. EXIT.
+      *--------------------------------
+       H250-EDIT-RECORD.
+           SET WS-RECORD-VALID TO TRUE
+           MOVE SPACES TO WS-REJECT-REASON
+           IF (WW-SELECT-MODE NOT = 'L')
+                             AND (WS-INP-FILE-ID NOT NUMERIC)
+              SET WS-RECORD-INVALID TO TRUE
+              MOVE 'GECERSIZ ID - NUMERIC DEGIL' TO WS-REJECT-REASON
+           END-IF.
+           IF WS-RECORD-VALID AND NOT WW-VALID-MODE-CHAR
+              SET WS-RECORD-INVALID TO TRUE
+              MOVE 'GECERSIZ SECIM MODU' TO WS-REJECT-REASON
+           END-IF.
+           IF WS-RECORD-VALID AND WW-SELECT-MODE = 'B'
+                             AND INP-FILE-RANGE-END NOT NUMERIC
+              SET WS-RECORD-INVALID TO TRUE
+              MOVE 'ARALIK SONU NUMERIC DEGIL'
+                   TO WS-REJECT-REASON
+           END-IF.
+       H250-EDIT-RECORD-END. EXIT.
+      *--------------------------------
+       H260-WRITE-REJECT.
+           MOVE WS-INP-RAW-RECORD TO REJ-FILE-RECORD
+           MOVE WS-REJECT-REASON  TO REJ-FILE-REASON
+           WRITE REJ-FILE-MEMBERS.
+       H260-WRITE-REJECT-END. EXIT.
       *--------------------------------
        H300-READ-ACTION.
-           MOVE INP-FILE-RECORD(1:1) TO WW-SELECT-MODE
-           MOVE INP-FILE-RECORD(2:5) TO WS-INP-FILE-ID
-           COMPUTE WW-INP-IDX-FILE-ID = FUNCTION NUMVAL(WS-INP-FILE-ID)
-           CALL WK-SUB-PROG USING WW-SEND-AREA
-           MOVE WW-REPORT TO OUT-FILE-LOG
-           WRITE OUT-FILE-MEMBERS.
+           MOVE INP-FILE-MEMBERS TO WS-INP-RAW-RECORD
+           MOVE INP-FILE-MODE TO WW-SELECT-MODE
+           MOVE INP-FILE-ID   TO WS-INP-FILE-ID
+           PERFORM H250-EDIT-RECORD
+           IF WS-RECORD-VALID
+              IF WW-SELECT-MODE = 'L'
+                 MOVE 0 TO WW-INP-IDX-FILE-ID
+              ELSE
+                 COMPUTE WW-INP-IDX-FILE-ID =
+                         FUNCTION NUMVAL(WS-INP-FILE-ID)
+              END-IF
+              MOVE INP-FILE-DVZ     TO WW-INP-DVZ
+              MOVE INP-FILE-NAME    TO WW-INP-NAME
+              MOVE INP-FILE-SURNAME TO WW-INP-SURNAME
+              MOVE INP-FILE-DATE    TO WW-INP-DATE
+              MOVE INP-FILE-BALANCE TO WW-INP-BALANCE
+              MOVE INP-FILE-AMOUNT  TO WW-INP-AMOUNT
+              MOVE 0 TO WW-INP-RANGE-END-ID
+              IF WW-SELECT-MODE = 'B'
+                 MOVE INP-FILE-RANGE-END TO WS-INP-RANGE-END-ID
+                 COMPUTE WW-INP-RANGE-END-ID =
+                         FUNCTION NUMVAL(WS-INP-RANGE-END-ID)
+              END-IF
+              SET WW-MEMBER-FOUND-OK TO TRUE
+              CALL WK-SUB-PROG USING WW-SEND-AREA
+              MOVE WW-REPORT TO OUT-FILE-LOG
+              WRITE OUT-FILE-MEMBERS
+              ADD 1 TO WS-ATTEMPTED-COUNT
+              PERFORM H280-UPDATE-MODE-STATS
+              IF WW-FUNCTION-SUCCESS
+                 ADD 1 TO WS-SUCCESS-COUNT
+              ELSE
+                 ADD 1 TO WS-FAILED-COUNT
+                 IF WW-MEMBER-NOT-FOUND
+                    ADD 1 TO WS-NOTFOUND-COUNT
+                 END-IF
+              END-IF
+           ELSE
+              PERFORM H260-WRITE-REJECT
+              ADD 1 TO WS-REJECT-COUNT
+           END-IF.
+           IF FUNCTION MOD(WS-ATTEMPTED-COUNT + WS-REJECT-COUNT,
+                           WS-CHECKPOINT-INTERVAL) = 0
+              PERFORM H130-WRITE-CHECKPOINT
+           END-IF.
            READ INP-FILE AT END SET INPUT-FILE-EOF TO TRUE
            END-READ.
        H300-READ-ACTION-END. EXIT.
+      *--------------------------------
+       H280-UPDATE-MODE-STATS.
+           MOVE 1 TO WS-MODE-SUB
+           PERFORM H285-FIND-MODE-SLOT
+              UNTIL (WS-MODE-SUB > 7)
+                 OR (WS-MODE-STAT-CHAR(WS-MODE-SUB) = WW-SELECT-MODE).
+           IF WS-MODE-SUB <= 7
+              ADD 1 TO WS-MODE-STAT-ATTEMPTED(WS-MODE-SUB)
+              IF WW-FUNCTION-SUCCESS
+                 ADD 1 TO WS-MODE-STAT-SUCCESS(WS-MODE-SUB)
+              END-IF
+           END-IF.
+       H280-END. EXIT.
+      *--------------------------------
+       H285-FIND-MODE-SLOT.
+           ADD 1 TO WS-MODE-SUB.
+       H285-END. EXIT.
+      *--------------------------------
+       H900-WRITE-TRAILER.
+           MOVE SPACES TO OUT-TRAILER-LINE
+           MOVE 'ISLENEN:'         TO OUT-TRAILER-LINE(1:8)
+           MOVE WS-ATTEMPTED-COUNT TO OUT-TRAILER-LINE(9:7)
+           MOVE 'BASARI:'          TO OUT-TRAILER-LINE(17:7)
+           MOVE WS-SUCCESS-COUNT   TO OUT-TRAILER-LINE(24:7)
+           MOVE 'HATA:'            TO OUT-TRAILER-LINE(32:5)
+           MOVE WS-FAILED-COUNT    TO OUT-TRAILER-LINE(37:7)
+           MOVE 'RED:'             TO OUT-TRAILER-LINE(45:4)
+           MOVE WS-REJECT-COUNT    TO OUT-TRAILER-LINE(49:7)
+           MOVE OUT-TRAILER-LINE TO OUT-FILE-LOG
+           WRITE OUT-FILE-MEMBERS.
+           MOVE SPACES TO OUT-TRAILER-LINE-2
+           MOVE 'BULUNAMAYAN:'      TO OUT-TRAILER-LINE-2(1:12)
+           MOVE WS-NOTFOUND-COUNT   TO OUT-TRAILER-LINE-2(13:7)
+           MOVE OUT-TRAILER-LINE-2 TO OUT-FILE-LOG
+           WRITE OUT-FILE-MEMBERS.
+           MOVE 1 TO WS-MODE-SUB
+           PERFORM H910-WRITE-MODE-LINE UNTIL WS-MODE-SUB > 7.
+       H900-END. EXIT.
+      *--------------------------------
+       H910-WRITE-MODE-LINE.
+           MOVE SPACES TO OUT-TRAILER-LINE-3
+           MOVE 'MOD:'  TO OUT-TRAILER-LINE-3(1:4)
+           MOVE WS-MODE-STAT-CHAR(WS-MODE-SUB)
+                TO OUT-TRAILER-LINE-3(5:1)
+           MOVE '-ISLENEN:' TO OUT-TRAILER-LINE-3(7:9)
+           MOVE WS-MODE-STAT-ATTEMPTED(WS-MODE-SUB)
+                TO OUT-TRAILER-LINE-3(16:7)
+           MOVE '-BASARI:' TO OUT-TRAILER-LINE-3(24:8)
+           MOVE WS-MODE-STAT-SUCCESS(WS-MODE-SUB)
+                TO OUT-TRAILER-LINE-3(32:7)
+           MOVE OUT-TRAILER-LINE-3 TO OUT-FILE-LOG
+           WRITE OUT-FILE-MEMBERS.
+           ADD 1 TO WS-MODE-SUB.
+       H910-END. EXIT.
       *--------------------------------
        H999-EXIT.
+           PERFORM H900-WRITE-TRAILER.
            CLOSE INP-FILE.
            CLOSE OUT-FILE.
+           CLOSE REJ-FILE.
+           IF (WS-FAILED-COUNT > 0) OR (WS-REJECT-COUNT > 0)
+              MOVE 4 TO RETURN-CODE
+           END-IF.
            STOP RUN.
        H999-END. EXIT.
