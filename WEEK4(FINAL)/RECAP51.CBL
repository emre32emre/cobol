@@ -5,9 +5,15 @@
        FILE-CONTROL.
            SELECT IDX-FILE ASSIGN TO 'IDXFILE'
                            ORGANIZATION IS INDEXED
-                           ACCESS RANDOM
+                           ACCESS DYNAMIC
                            RECORD KEY IS IDX-FILE-KEY
+                           ALTERNATE RECORD KEY IS IDX-FILE-SURNAME
+                                     WITH DUPLICATES
                            STATUS VSAM-STATUS.
+           SELECT BRW-FILE ASSIGN TO 'BRWFILE'
+                           STATUS BRW-STATUS.
+           SELECT HST-FILE ASSIGN TO 'IDXHIST'
+                           STATUS HST-STATUS.
       ******************************************************************
        DATA DIVISION.
       ******************************************************************
@@ -21,19 +27,77 @@
            05 IDX-FILE-SURNAME       PIC X(15).
            05 IDX-FILE-DATE          PIC S9(7)  COMP-3.
            05 IDX-FILE-BALANCE       PIC S9(15) COMP-3.
+       FD  BRW-FILE RECORDING MODE F.
+         01 BRW-FILE-MEMBERS.
+           05 BRW-FILE-ID            PIC S9(5).
+           05 BRW-FILE-NAME          PIC X(15).
+           05 BRW-FILE-SURNAME       PIC X(15).
+           05 BRW-FILE-DVZ           PIC S9(3).
+           05 BRW-FILE-DATE          PIC S9(7).
+           05 BRW-FILE-BALANCE       PIC S9(15).
+       FD  HST-FILE RECORDING MODE F.
+         01 HST-FILE-MEMBERS.
+           05 HST-FILE-ID            PIC S9(5).
+           05 HST-FILE-DVZ           PIC S9(3).
+           05 HST-FILE-NAME          PIC X(15).
+           05 HST-FILE-SURNAME       PIC X(15).
+           05 HST-FILE-DATE          PIC S9(7).
+           05 HST-FILE-BALANCE       PIC S9(15).
+           05 HST-FILE-MODE          PIC X(1).
+           05 HST-FILE-TIMESTAMP     PIC X(21).
        WORKING-STORAGE SECTION.
        01  CONTROL-STATEMENTS.
          05 VSAM-STATUS       PIC 9(2).
            88 INDEX-FILE-SUCCESS   VALUE 00 97.
+         05 BRW-STATUS             PIC 9(2).
+           88 BRW-FILE-SUCCESS     VALUE 00 97.
+         05 HST-STATUS             PIC 9(2).
+           88 HST-FILE-SUCCESS     VALUE 00 97.
          05 WS-NAME-STRING         PIC X(15).
          05 WS-TEMP                PIC X.
          05 WS-INDEX               PIC 9(2) VALUE 0.
          05 WS-INDEX2              PIC 9(2) VALUE 1.
          05 WS-CHECK               PIC 9(1).
+           88 MEMBER-FOUND         VALUE 1.
+           88 MEMBER-NOT-FOUND     VALUE 0.
+           88 MEMBER-READ-ERROR    VALUE 2.
+         05 WS-SEARCH-LEN          PIC 9(2).
+         05 WS-BROWSE-DONE         PIC X(1).
+           88 WS-BROWSE-FINISHED   VALUE 'Y'.
+         05 WS-BROWSE-MATCHES      PIC 9(5) VALUE 0.
+         05 WS-BATCH-DONE          PIC X(1).
+           88 WS-BATCH-FINISHED    VALUE 'Y'.
+         05 WS-BATCH-COUNT         PIC 9(5) VALUE 0.
+         05 WS-BATCH-FAILED-COUNT  PIC 9(5) VALUE 0.
+         05 WS-CUR-IDX             PIC 9(2).
+         05 WS-DVZ-VALID           PIC X(1).
+           88 DVZ-VALID            VALUE 'Y'.
+           88 DVZ-INVALID          VALUE 'N'.
+       01 WS-CURRENCY-VALUES.
+         05 FILLER                 PIC 9(03) VALUE 949.
+         05 FILLER                 PIC 9(03) VALUE 840.
+         05 FILLER                 PIC 9(03) VALUE 978.
+         05 FILLER                 PIC 9(03) VALUE 826.
+         05 FILLER                 PIC 9(03) VALUE 392.
+       01 WS-CURRENCY-TABLE REDEFINES WS-CURRENCY-VALUES.
+         05 WS-CURRENCY-CODE       PIC 9(03) OCCURS 5 TIMES.
        LINKAGE SECTION.
        01 LS-LINK-AREA.
           05 LS-SELECT-MODE          PIC X(1).
           05 LS-INP-IDX-FILE-ID      PIC S9(5) COMP-3.
+          05 LS-INP-DVZ              PIC S9(3)  COMP.
+          05 LS-INP-NAME             PIC X(15).
+          05 LS-INP-SURNAME          PIC X(15).
+          05 LS-INP-DATE             PIC S9(7)  COMP-3.
+          05 LS-INP-BALANCE          PIC S9(15) COMP-3.
+          05 LS-INP-AMOUNT           PIC S9(15) COMP-3.
+          05 LS-INP-RANGE-END-ID     PIC S9(5) COMP-3.
+          05 LS-RETURN-CODE          PIC 9(1).
+             88 LS-FUNCTION-SUCCESS  VALUE 0.
+             88 LS-FUNCTION-FAILED   VALUE 1.
+          05 LS-NOT-FOUND-FLAG       PIC X(1).
+             88 LS-MEMBER-NOT-FOUND  VALUE 'Y'.
+             88 LS-MEMBER-FOUND-OK   VALUE 'N'.
           05 LS-REPORT               PIC X(60).
       ******************************************************************
        PROCEDURE DIVISION USING LS-LINK-AREA.
@@ -47,29 +111,69 @@
        H010-CHECK-MEMBER.
            MOVE LS-INP-IDX-FILE-ID TO IDX-FILE-ID
            READ IDX-FILE INVALID KEY
-              MOVE 0 TO WS-CHECK
+              IF VSAM-STATUS = 23
+                 MOVE 0 TO WS-CHECK
+              ELSE
+                 MOVE 2 TO WS-CHECK
+              END-IF
            NOT INVALID KEY
               MOVE 1 TO WS-CHECK
            END-READ.
        H010-CHECK-MEMBER-END. EXIT.
+      *--------------------------------
+       H012-CHECK-CURRENCY.
+           SET DVZ-INVALID TO TRUE
+           PERFORM VARYING WS-CUR-IDX FROM 1 BY 1
+                   UNTIL WS-CUR-IDX > 5
+              IF WS-CURRENCY-CODE(WS-CUR-IDX) = LS-INP-DVZ
+                 SET DVZ-VALID TO TRUE
+              END-IF
+           END-PERFORM.
+       H012-CHECK-CURRENCY-END. EXIT.
       *--------------------------------
        H100-OPEN-FILES.
            OPEN I-O    IDX-FILE.
            IF (VSAM-STATUS NOT = 97) AND (VSAM-STATUS NOT = 0)
               MOVE 'VSAM NOT OPENED. ERROR CODE:' TO LS-REPORT(1:28)
               MOVE VSAM-STATUS TO LS-REPORT(29:2)
+              SET LS-FUNCTION-FAILED TO TRUE
               PERFORM H999-EXIT
            END-IF.
+           OPEN EXTEND BRW-FILE.
+           IF BRW-STATUS = 35
+              OPEN OUTPUT BRW-FILE
+           END-IF.
+           OPEN EXTEND HST-FILE.
+           IF HST-STATUS = 35
+              OPEN OUTPUT HST-FILE
+           END-IF.
        H100-END. EXIT.
+      *--------------------------------
+       H015-WRITE-HISTORY.
+           MOVE IDX-FILE-ID      TO HST-FILE-ID
+           MOVE IDX-FILE-DVZ     TO HST-FILE-DVZ
+           MOVE IDX-FILE-NAME    TO HST-FILE-NAME
+           MOVE IDX-FILE-SURNAME TO HST-FILE-SURNAME
+           MOVE IDX-FILE-DATE    TO HST-FILE-DATE
+           MOVE IDX-FILE-BALANCE TO HST-FILE-BALANCE
+           MOVE LS-SELECT-MODE   TO HST-FILE-MODE
+           MOVE FUNCTION CURRENT-DATE TO HST-FILE-TIMESTAMP
+           WRITE HST-FILE-MEMBERS.
+       H015-END. EXIT.
       *--------------------------------
        H300-READ-ACTION.
+           SET LS-MEMBER-FOUND-OK TO TRUE.
               IF (LS-SELECT-MODE NOT EQUAL 'W' AND
               LS-SELECT-MODE NOT EQUAL 'R' AND
               LS-SELECT-MODE NOT EQUAL 'U' AND
-              LS-SELECT-MODE NOT EQUAL 'D')
+              LS-SELECT-MODE NOT EQUAL 'D' AND
+              LS-SELECT-MODE NOT EQUAL 'P' AND
+              LS-SELECT-MODE NOT EQUAL 'L' AND
+              LS-SELECT-MODE NOT EQUAL 'B')
               MOVE SPACES TO LS-REPORT
               MOVE 'HATALI SECIM MODU:' TO LS-REPORT(1:18)
               MOVE LS-SELECT-MODE TO LS-REPORT(19:1)
+              SET LS-FUNCTION-FAILED TO TRUE
               PERFORM H999-EXIT
            END-IF.
            EVALUATE LS-SELECT-MODE
@@ -77,76 +181,123 @@
               WHEN 'W' PERFORM H320-WRITE-FUNCTION
               WHEN 'D' PERFORM H330-DELETE-FUNCTION
               WHEN 'U' PERFORM H340-UPDATE-FUNCTION
+              WHEN 'P' PERFORM H350-POST-FUNCTION
+              WHEN 'L' PERFORM H360-BROWSE-FUNCTION
+              WHEN 'B' PERFORM H370-BATCH-FUNCTION
            END-EVALUATE.
        H300-READ-ACTION-END. EXIT.
       *--------------------------------
        H310-READ-FUNCTION.
            PERFORM H010-CHECK-MEMBER
-           IF (WS-CHECK = 0)
-             MOVE LS-INP-IDX-FILE-ID TO LS-REPORT
-             MOVE '-read-rc:' TO LS-REPORT(6:9)
-             MOVE VSAM-STATUS TO LS-REPORT(15:2)
-             MOVE '-KAYIT BULUNMADI' TO LS-REPORT(17:16)
-           ELSE
-             MOVE LS-INP-IDX-FILE-ID TO LS-REPORT
-             MOVE '-read-rc:' TO LS-REPORT(6:9)
-             MOVE VSAM-STATUS TO LS-REPORT(15:2)
-             MOVE '-KAYIT OKUNDU' TO LS-REPORT(17:13)
-           END-IF.
+           EVALUATE TRUE
+             WHEN MEMBER-NOT-FOUND
+               MOVE LS-INP-IDX-FILE-ID TO LS-REPORT
+               MOVE '-read-rc:' TO LS-REPORT(6:9)
+               MOVE VSAM-STATUS TO LS-REPORT(15:2)
+               MOVE '-KAYIT BULUNMADI' TO LS-REPORT(17:16)
+               SET LS-MEMBER-NOT-FOUND TO TRUE
+               SET LS-FUNCTION-FAILED TO TRUE
+             WHEN MEMBER-READ-ERROR
+               MOVE LS-INP-IDX-FILE-ID TO LS-REPORT
+               MOVE '-read-rc:' TO LS-REPORT(6:9)
+               MOVE VSAM-STATUS TO LS-REPORT(15:2)
+               MOVE '-VSAM HATASI' TO LS-REPORT(17:12)
+               SET LS-FUNCTION-FAILED TO TRUE
+             WHEN OTHER
+               MOVE LS-INP-IDX-FILE-ID TO LS-REPORT
+               MOVE '-read-rc:' TO LS-REPORT(6:9)
+               MOVE VSAM-STATUS TO LS-REPORT(15:2)
+               MOVE '-KAYIT OKUNDU' TO LS-REPORT(17:13)
+               SET LS-FUNCTION-SUCCESS TO TRUE
+           END-EVALUATE.
        H310-READ-FUNCTION-END. EXIT.
       *--------------------------------
        H320-WRITE-FUNCTION.
            PERFORM H010-CHECK-MEMBER
-           IF (WS-CHECK = 1)
-              MOVE LS-INP-IDX-FILE-ID TO LS-REPORT
-              MOVE '-write-rc:' TO LS-REPORT(6:10)
-              MOVE VSAM-STATUS TO LS-REPORT(16:2)
-              MOVE '-KAYIT ZATEN VSAM DA MEVCUT' TO LS-REPORT(18:27)
-           ELSE
-              MOVE 949 TO IDX-FILE-DVZ
-              MOVE 'Yeni isim      ' TO IDX-FILE-NAME
-              MOVE 'Yeni Soyisim   ' TO IDX-FILE-SURNAME
-              MOVE 2023071 TO IDX-FILE-DATE
-              MOVE 100000000000001 TO IDX-FILE-BALANCE
-              WRITE IDX-FILE-MEMBERS INVALID KEY
-                  MOVE LS-INP-IDX-FILE-ID TO LS-REPORT
-                  MOVE '-write-rc:' TO LS-REPORT(6:10)
-                  MOVE VSAM-STATUS TO LS-REPORT(16:2)
-                  MOVE '-KAYIT EKLENEMEDI' TO LS-REPORT(18:17)
-              NOT INVALID KEY
-                  MOVE LS-INP-IDX-FILE-ID TO LS-REPORT
-                  MOVE '-write-rc:' TO LS-REPORT(6:10)
-                  MOVE VSAM-STATUS TO LS-REPORT(16:2)
-                  MOVE '-KAYIT EKLENDI' TO LS-REPORT(18:14)
-              END-WRITE
-           END-IF.
+           EVALUATE TRUE
+             WHEN MEMBER-FOUND
+                MOVE LS-INP-IDX-FILE-ID TO LS-REPORT
+                MOVE '-write-rc:' TO LS-REPORT(6:10)
+                MOVE VSAM-STATUS TO LS-REPORT(16:2)
+                MOVE '-KAYIT ZATEN VSAM DA MEVCUT' TO LS-REPORT(18:27)
+                SET LS-FUNCTION-FAILED TO TRUE
+             WHEN MEMBER-READ-ERROR
+                MOVE LS-INP-IDX-FILE-ID TO LS-REPORT
+                MOVE '-write-rc:' TO LS-REPORT(6:10)
+                MOVE VSAM-STATUS TO LS-REPORT(16:2)
+                MOVE '-VSAM HATASI' TO LS-REPORT(18:12)
+                SET LS-FUNCTION-FAILED TO TRUE
+             WHEN OTHER
+              PERFORM H012-CHECK-CURRENCY
+              IF DVZ-INVALID
+                 MOVE LS-INP-IDX-FILE-ID TO LS-REPORT
+                 MOVE '-write-rc:' TO LS-REPORT(6:10)
+                 MOVE VSAM-STATUS TO LS-REPORT(16:2)
+                 MOVE '-GECERSIZ DVZ KODU' TO LS-REPORT(18:18)
+                 SET LS-FUNCTION-FAILED TO TRUE
+              ELSE
+                 MOVE LS-INP-DVZ      TO IDX-FILE-DVZ
+                 MOVE LS-INP-NAME     TO IDX-FILE-NAME
+                 MOVE LS-INP-SURNAME  TO IDX-FILE-SURNAME
+                 MOVE LS-INP-DATE     TO IDX-FILE-DATE
+                 MOVE LS-INP-BALANCE  TO IDX-FILE-BALANCE
+                 WRITE IDX-FILE-MEMBERS INVALID KEY
+                     MOVE LS-INP-IDX-FILE-ID TO LS-REPORT
+                     MOVE '-write-rc:' TO LS-REPORT(6:10)
+                     MOVE VSAM-STATUS TO LS-REPORT(16:2)
+                     MOVE '-KAYIT EKLENEMEDI' TO LS-REPORT(18:17)
+                     SET LS-FUNCTION-FAILED TO TRUE
+                 NOT INVALID KEY
+                     MOVE LS-INP-IDX-FILE-ID TO LS-REPORT
+                     MOVE '-write-rc:' TO LS-REPORT(6:10)
+                     MOVE VSAM-STATUS TO LS-REPORT(16:2)
+                     MOVE '-KAYIT EKLENDI' TO LS-REPORT(18:14)
+                     SET LS-FUNCTION-SUCCESS TO TRUE
+                 END-WRITE
+              END-IF
+           END-EVALUATE.
        H320-WRITE-FUNCTION-END. EXIT.
       *--------------------------------
        H330-DELETE-FUNCTION.
            PERFORM H010-CHECK-MEMBER
-           IF (WS-CHECK = 1)
+           EVALUATE TRUE
+             WHEN MEMBER-FOUND
+              PERFORM H015-WRITE-HISTORY
               DELETE IDX-FILE INVALID KEY
                   MOVE LS-INP-IDX-FILE-ID TO LS-REPORT
                   MOVE '-delete-rc:' TO LS-REPORT(6:11)
                   MOVE VSAM-STATUS TO LS-REPORT(17:2)
                   MOVE '-KAYIT SILINEMEDI' TO LS-REPORT(19:17)
+                  SET LS-FUNCTION-FAILED TO TRUE
               NOT INVALID KEY
                   MOVE LS-INP-IDX-FILE-ID TO LS-REPORT
                   MOVE '-delete-rc:' TO LS-REPORT(6:11)
                   MOVE VSAM-STATUS TO LS-REPORT(17:2)
                   MOVE '-KAYIT SILINDI' TO LS-REPORT(19:14)
+                  SET LS-FUNCTION-SUCCESS TO TRUE
               END-DELETE
-           ELSE
+             WHEN MEMBER-READ-ERROR
+               MOVE LS-INP-IDX-FILE-ID TO LS-REPORT
+               MOVE '-delete-rc:' TO LS-REPORT(6:11)
+               MOVE VSAM-STATUS TO LS-REPORT(17:2)
+               MOVE '-VSAM HATASI' TO LS-REPORT(19:12)
+               SET LS-FUNCTION-FAILED TO TRUE
+             WHEN OTHER
                MOVE LS-INP-IDX-FILE-ID TO LS-REPORT
                MOVE '-delete-rc:' TO LS-REPORT(6:11)
                MOVE VSAM-STATUS TO LS-REPORT(17:2)
                MOVE '-KAYIT VSAMDA MEVCUT DEGIL' TO LS-REPORT(19:26)
-           END-IF.
+               SET LS-MEMBER-NOT-FOUND TO TRUE
+               SET LS-FUNCTION-FAILED TO TRUE
+           END-EVALUATE.
        H330-DELETE-FUNCTION-END. EXIT.
       *--------------------------------
        H340-UPDATE-FUNCTION.
            PERFORM H010-CHECK-MEMBER
-           IF (WS-CHECK = 1)
+           EVALUATE TRUE
+             WHEN MEMBER-FOUND
+              PERFORM H015-WRITE-HISTORY
+              MOVE LS-INP-NAME TO IDX-FILE-NAME
               MOVE SPACES TO WS-NAME-STRING
               MOVE 1 TO WS-INDEX2
               PERFORM VARYING WS-INDEX FROM 1 BY 1
@@ -157,29 +308,172 @@
                     COMPUTE WS-INDEX2 = WS-INDEX2 + 1
                  END-IF
               END-PERFORM
-              INSPECT IDX-FILE-SURNAME REPLACING ALL 'E' BY 'I',
-                      'A' BY 'E'
               MOVE WS-NAME-STRING TO IDX-FILE-NAME
+              MOVE LS-INP-SURNAME TO IDX-FILE-SURNAME
               REWRITE IDX-FILE-MEMBERS INVALID KEY
                   MOVE LS-INP-IDX-FILE-ID TO LS-REPORT
                   MOVE '-update-rc:' TO LS-REPORT(6:11)
                   MOVE VSAM-STATUS TO LS-REPORT(17:2)
                   MOVE '-KAYIT UPDATE EDILEMEDI' TO LS-REPORT(19:23)
+                  SET LS-FUNCTION-FAILED TO TRUE
               NOT INVALID KEY
                   MOVE LS-INP-IDX-FILE-ID TO LS-REPORT
                   MOVE '-update-rc:' TO LS-REPORT(6:11)
                   MOVE VSAM-STATUS TO LS-REPORT(17:2)
                   MOVE '-KAYIT UPDATE EDILDI' TO LS-REPORT(19:20)
+                  SET LS-FUNCTION-SUCCESS TO TRUE
               END-REWRITE
-           ELSE
+             WHEN MEMBER-READ-ERROR
+               MOVE LS-INP-IDX-FILE-ID TO LS-REPORT
+               MOVE '-update-rc:' TO LS-REPORT(6:11)
+               MOVE VSAM-STATUS TO LS-REPORT(17:2)
+               MOVE '-VSAM HATASI' TO LS-REPORT(19:12)
+               SET LS-FUNCTION-FAILED TO TRUE
+             WHEN OTHER
                MOVE LS-INP-IDX-FILE-ID TO LS-REPORT
                MOVE '-update-rc:' TO LS-REPORT(6:11)
                MOVE VSAM-STATUS TO LS-REPORT(17:2)
                MOVE '-KAYIT VSAMDA MEVCUT DEGIL' TO LS-REPORT(19:26)
-           END-IF.
+               SET LS-MEMBER-NOT-FOUND TO TRUE
+               SET LS-FUNCTION-FAILED TO TRUE
+           END-EVALUATE.
        H340-UPDATE-FUNCTION-END. EXIT.
+      *--------------------------------
+       H350-POST-FUNCTION.
+           PERFORM H010-CHECK-MEMBER
+           EVALUATE TRUE
+             WHEN MEMBER-FOUND
+              PERFORM H015-WRITE-HISTORY
+              COMPUTE IDX-FILE-BALANCE =
+                      IDX-FILE-BALANCE + LS-INP-AMOUNT
+              REWRITE IDX-FILE-MEMBERS INVALID KEY
+                  MOVE LS-INP-IDX-FILE-ID TO LS-REPORT
+                  MOVE '-post-rc:' TO LS-REPORT(6:9)
+                  MOVE VSAM-STATUS TO LS-REPORT(15:2)
+                  MOVE '-BAKIYE GUNCELLENEMEDI' TO LS-REPORT(17:22)
+                  SET LS-FUNCTION-FAILED TO TRUE
+              NOT INVALID KEY
+                  MOVE LS-INP-IDX-FILE-ID TO LS-REPORT
+                  MOVE '-post-rc:' TO LS-REPORT(6:9)
+                  MOVE VSAM-STATUS TO LS-REPORT(15:2)
+                  MOVE '-BAKIYE GUNCELLENDI' TO LS-REPORT(17:19)
+                  SET LS-FUNCTION-SUCCESS TO TRUE
+              END-REWRITE
+             WHEN MEMBER-READ-ERROR
+               MOVE LS-INP-IDX-FILE-ID TO LS-REPORT
+               MOVE '-post-rc:' TO LS-REPORT(6:9)
+               MOVE VSAM-STATUS TO LS-REPORT(15:2)
+               MOVE '-VSAM HATASI' TO LS-REPORT(17:12)
+               SET LS-FUNCTION-FAILED TO TRUE
+             WHEN OTHER
+               MOVE LS-INP-IDX-FILE-ID TO LS-REPORT
+               MOVE '-post-rc:' TO LS-REPORT(6:9)
+               MOVE VSAM-STATUS TO LS-REPORT(15:2)
+               MOVE '-KAYIT VSAMDA MEVCUT DEGIL' TO LS-REPORT(17:26)
+               SET LS-MEMBER-NOT-FOUND TO TRUE
+               SET LS-FUNCTION-FAILED TO TRUE
+           END-EVALUATE.
+       H350-POST-FUNCTION-END. EXIT.
+      *--------------------------------
+       H360-BROWSE-FUNCTION.
+           MOVE 0 TO WS-BROWSE-MATCHES
+           MOVE 'N' TO WS-BROWSE-DONE
+           COMPUTE WS-SEARCH-LEN =
+                   FUNCTION LENGTH(FUNCTION TRIM(LS-INP-SURNAME))
+           IF WS-SEARCH-LEN = 0
+              MOVE SPACES TO LS-REPORT
+              MOVE 'BROWSE-SOYISIM VERILMEDI' TO LS-REPORT(1:24)
+              SET LS-FUNCTION-FAILED TO TRUE
+           ELSE
+              MOVE LS-INP-SURNAME TO IDX-FILE-SURNAME
+              START IDX-FILE KEY IS >= IDX-FILE-SURNAME
+                 INVALID KEY
+                    SET WS-BROWSE-FINISHED TO TRUE
+              END-START
+              PERFORM H365-BROWSE-READ-LOOP UNTIL WS-BROWSE-FINISHED
+              MOVE SPACES TO LS-REPORT
+              MOVE 'BROWSE-SOYISIM:' TO LS-REPORT(1:16)
+              MOVE LS-INP-SURNAME(1:WS-SEARCH-LEN) TO LS-REPORT(17:15)
+              MOVE '-ESLESEN:' TO LS-REPORT(33:9)
+              MOVE WS-BROWSE-MATCHES TO LS-REPORT(42:5)
+              IF WS-BROWSE-MATCHES > 0
+                 SET LS-FUNCTION-SUCCESS TO TRUE
+              ELSE
+                 SET LS-FUNCTION-FAILED TO TRUE
+              END-IF
+           END-IF.
+       H360-BROWSE-FUNCTION-END. EXIT.
+      *--------------------------------
+       H365-BROWSE-READ-LOOP.
+           READ IDX-FILE NEXT RECORD
+              AT END SET WS-BROWSE-FINISHED TO TRUE
+           END-READ.
+           IF NOT WS-BROWSE-FINISHED
+              IF IDX-FILE-SURNAME(1:WS-SEARCH-LEN) NOT =
+                 LS-INP-SURNAME(1:WS-SEARCH-LEN)
+                 SET WS-BROWSE-FINISHED TO TRUE
+              ELSE
+                 MOVE IDX-FILE-ID      TO BRW-FILE-ID
+                 MOVE IDX-FILE-NAME    TO BRW-FILE-NAME
+                 MOVE IDX-FILE-SURNAME TO BRW-FILE-SURNAME
+                 MOVE IDX-FILE-DVZ     TO BRW-FILE-DVZ
+                 MOVE IDX-FILE-DATE    TO BRW-FILE-DATE
+                 MOVE IDX-FILE-BALANCE TO BRW-FILE-BALANCE
+                 WRITE BRW-FILE-MEMBERS
+                 ADD 1 TO WS-BROWSE-MATCHES
+              END-IF
+           END-IF.
+       H365-BROWSE-READ-LOOP-END. EXIT.
+      *--------------------------------
+       H370-BATCH-FUNCTION.
+           MOVE 0 TO WS-BATCH-COUNT
+           MOVE 0 TO WS-BATCH-FAILED-COUNT
+           MOVE 'N' TO WS-BATCH-DONE
+           MOVE LS-INP-IDX-FILE-ID TO IDX-FILE-ID
+           START IDX-FILE KEY IS >= IDX-FILE-ID
+              INVALID KEY
+                 SET WS-BATCH-FINISHED TO TRUE
+           END-START.
+           PERFORM H375-BATCH-READ-LOOP UNTIL WS-BATCH-FINISHED.
+           MOVE SPACES TO LS-REPORT
+           MOVE 'BATCH-BASLANGIC:' TO LS-REPORT(1:17)
+           MOVE LS-INP-IDX-FILE-ID TO LS-REPORT(18:5)
+           MOVE '-BITIS:' TO LS-REPORT(23:7)
+           MOVE LS-INP-RANGE-END-ID TO LS-REPORT(30:5)
+           MOVE '-ISLENEN:' TO LS-REPORT(35:9)
+           MOVE WS-BATCH-COUNT TO LS-REPORT(44:5)
+           MOVE '-HAT:' TO LS-REPORT(49:5)
+           MOVE WS-BATCH-FAILED-COUNT TO LS-REPORT(54:5)
+           IF WS-BATCH-FAILED-COUNT > 0
+              SET LS-FUNCTION-FAILED TO TRUE
+           ELSE
+              SET LS-FUNCTION-SUCCESS TO TRUE
+           END-IF.
+       H370-BATCH-FUNCTION-END. EXIT.
+      *--------------------------------
+       H375-BATCH-READ-LOOP.
+           READ IDX-FILE NEXT RECORD
+              AT END SET WS-BATCH-FINISHED TO TRUE
+           END-READ.
+           IF NOT WS-BATCH-FINISHED
+              IF IDX-FILE-ID > LS-INP-RANGE-END-ID
+                 SET WS-BATCH-FINISHED TO TRUE
+              ELSE
+                 PERFORM H015-WRITE-HISTORY
+                 COMPUTE IDX-FILE-BALANCE =
+                         IDX-FILE-BALANCE + LS-INP-AMOUNT
+                 REWRITE IDX-FILE-MEMBERS INVALID KEY
+                    ADD 1 TO WS-BATCH-FAILED-COUNT
+                 NOT INVALID KEY
+                    ADD 1 TO WS-BATCH-COUNT
+                 END-REWRITE
+              END-IF
+           END-IF.
+       H375-BATCH-READ-LOOP-END. EXIT.
       *--------------------------------
        H999-EXIT.
            CLOSE IDX-FILE.
+           CLOSE BRW-FILE.
+           CLOSE HST-FILE.
            GOBACK.
        H999-END. EXIT.
