@@ -0,0 +1,223 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECAP52.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCT-FILE ASSIGN TO 'ACCTREC'
+                           STATUS ACCT-STATUS.
+           SELECT IDX-FILE  ASSIGN TO 'IDXFILE'
+                           ORGANIZATION IS INDEXED
+                           ACCESS DYNAMIC
+                           RECORD KEY IS IDX-FILE-KEY
+                           ALTERNATE RECORD KEY IS IDX-FILE-SURNAME
+                                     WITH DUPLICATES
+                           STATUS VSAM-STATUS.
+           SELECT REC-FILE  ASSIGN TO 'RECFILE'
+                           STATUS REC-STATUS.
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+       FILE SECTION.
+       FD  ACCT-FILE RECORDING MODE F.
+         01 ACCT-FILE-FIELDS.
+           05 ACCT-FILE-ID           PIC 9(4).
+           05 ACCT-FILE-NAME         PIC X(15).
+           05 ACCT-FILE-SURNAME      PIC X(15).
+           05 ACCT-FILE-TC-NO        PIC 9(11).
+           05 ACCT-FILE-BIRTHDAY     PIC 9(8).
+           05 ACCT-FILE-TODAY        PIC 9(8).
+       FD  IDX-FILE.
+         01 IDX-FILE-MEMBERS.
+           05 IDX-FILE-KEY.
+             10 IDX-FILE-ID          PIC S9(5)  COMP-3.
+           05 IDX-FILE-DVZ           PIC S9(3)  COMP.
+           05 IDX-FILE-NAME          PIC X(15).
+           05 IDX-FILE-SURNAME       PIC X(15).
+           05 IDX-FILE-DATE          PIC S9(7)  COMP-3.
+           05 IDX-FILE-BALANCE       PIC S9(15) COMP-3.
+       FD  REC-FILE RECORDING MODE F.
+         01 REC-FILE-LINE.
+           05 REC-FILE-TEXT          PIC X(70).
+       WORKING-STORAGE SECTION.
+       01  CONTROL-STATEMENTS.
+         05 ACCT-STATUS           PIC 9(2).
+           88 ACCT-FILE-SUCCESS   VALUE 00 97.
+           88 ACCT-FILE-EOF       VALUE 10.
+         05 VSAM-STATUS           PIC 9(2).
+           88 INDEX-FILE-SUCCESS  VALUE 00 97.
+         05 REC-STATUS            PIC 9(2).
+           88 REC-FILE-SUCCESS    VALUE 00 97.
+       01 WS-LOOKUP-ID              PIC S9(5) COMP-3.
+       01 WS-CHECK                  PIC 9(1).
+       01 WS-SEARCH-IDX             PIC 9(5).
+       01 WS-SEARCH-FOUND           PIC X(1).
+          88 WS-SEARCH-IS-FOUND     VALUE 'Y'.
+          88 WS-SEARCH-NOT-FOUND    VALUE 'N'.
+       01 WS-IDX-SCAN-DONE          PIC X(1).
+          88 IDX-SCAN-DONE          VALUE 'Y'.
+       01 WS-ACCT-ID-TABLE.
+          05 WS-ACCT-ID-ENTRY       PIC 9(4) OCCURS 9999 TIMES.
+       01 WS-COUNTERS.
+          05 WS-ACCT-COUNT          PIC 9(7) VALUE 0.
+          05 WS-MATCHED-COUNT       PIC 9(7) VALUE 0.
+          05 WS-MISSING-IN-IDX      PIC 9(7) VALUE 0.
+          05 WS-MISSING-IN-ACCT     PIC 9(7) VALUE 0.
+          05 WS-MISMATCH-COUNT      PIC 9(7) VALUE 0.
+       01 OUT-LINE                  PIC X(70).
+       01 OUT-LINE-2                PIC X(70).
+      ******************************************************************
+       PROCEDURE DIVISION.
+      ******************************************************************
+       0001-MAIN-PROCESS.
+           PERFORM H100-OPEN-FILES.
+           PERFORM H300-RECONCILE-ACCOUNT UNTIL ACCT-FILE-EOF.
+           PERFORM H400-SCAN-IDX-FOR-ORPHANS.
+           PERFORM H900-WRITE-TRAILER.
+           PERFORM H999-EXIT.
+       0001-END. EXIT.
+      *--------------------------------
+       H100-OPEN-FILES.
+           OPEN INPUT ACCT-FILE.
+           OPEN INPUT IDX-FILE.
+           OPEN OUTPUT REC-FILE.
+           PERFORM H110-FILE-CONTROL.
+           READ ACCT-FILE AT END SET ACCT-FILE-EOF TO TRUE
+           END-READ.
+       H100-END. EXIT.
+      *--------------------------------
+       H110-FILE-CONTROL.
+           IF (ACCT-STATUS NOT = 97) AND (ACCT-STATUS NOT = 0)
+              DISPLAY 'ACCTREC NOT OPENED. ERROR CODE:' ACCT-STATUS
+              PERFORM H999-EXIT
+           END-IF.
+           IF (VSAM-STATUS NOT = 97) AND (VSAM-STATUS NOT = 0)
+              DISPLAY 'IDXFILE NOT OPENED. ERROR CODE:' VSAM-STATUS
+              PERFORM H999-EXIT
+           END-IF.
+           IF (REC-STATUS NOT = 97) AND (REC-STATUS NOT = 0)
+              DISPLAY 'RECFILE NOT OPENED. ERROR CODE:' REC-STATUS
+              PERFORM H999-EXIT
+           END-IF.
+       H110-END. EXIT.
+      *--------------------------------
+       H300-RECONCILE-ACCOUNT.
+           ADD 1 TO WS-ACCT-COUNT
+           IF WS-ACCT-COUNT <= 9999
+              MOVE ACCT-FILE-ID TO WS-ACCT-ID-ENTRY(WS-ACCT-COUNT)
+           END-IF.
+           COMPUTE WS-LOOKUP-ID = ACCT-FILE-ID
+           MOVE WS-LOOKUP-ID TO IDX-FILE-ID
+           READ IDX-FILE INVALID KEY
+              MOVE 0 TO WS-CHECK
+           NOT INVALID KEY
+              MOVE 1 TO WS-CHECK
+           END-READ.
+           IF WS-CHECK = 1
+              ADD 1 TO WS-MATCHED-COUNT
+              IF (ACCT-FILE-NAME NOT = IDX-FILE-NAME)
+                 OR (ACCT-FILE-SURNAME NOT = IDX-FILE-SURNAME)
+                 PERFORM H320-WRITE-MISMATCH
+              END-IF
+           ELSE
+              ADD 1 TO WS-MISSING-IN-IDX
+              MOVE SPACES TO OUT-LINE
+              MOVE 'IDXFILE DE YOK - ID:' TO OUT-LINE(1:20)
+              MOVE ACCT-FILE-ID TO OUT-LINE(21:4)
+              MOVE '-' TO OUT-LINE(25:1)
+              MOVE ACCT-FILE-NAME TO OUT-LINE(26:15)
+              MOVE ACCT-FILE-SURNAME TO OUT-LINE(41:15)
+              MOVE OUT-LINE TO REC-FILE-TEXT
+              WRITE REC-FILE-LINE
+           END-IF.
+           READ ACCT-FILE AT END SET ACCT-FILE-EOF TO TRUE
+           END-READ.
+       H300-END. EXIT.
+      *--------------------------------
+       H320-WRITE-MISMATCH.
+           ADD 1 TO WS-MISMATCH-COUNT
+           MOVE SPACES TO OUT-LINE
+           MOVE 'AD SOYAD UYUSMUYOR - ID:' TO OUT-LINE(1:25)
+           MOVE ACCT-FILE-ID TO OUT-LINE(26:4)
+           MOVE '-ACCT:' TO OUT-LINE(30:6)
+           MOVE ACCT-FILE-NAME TO OUT-LINE(36:15)
+           MOVE ACCT-FILE-SURNAME TO OUT-LINE(51:15)
+           MOVE OUT-LINE TO REC-FILE-TEXT
+           WRITE REC-FILE-LINE.
+           MOVE SPACES TO OUT-LINE
+           MOVE '                         -IDX :' TO OUT-LINE(1:32)
+           MOVE IDX-FILE-NAME TO OUT-LINE(33:15)
+           MOVE IDX-FILE-SURNAME TO OUT-LINE(48:15)
+           MOVE OUT-LINE TO REC-FILE-TEXT
+           WRITE REC-FILE-LINE.
+       H320-END. EXIT.
+      *--------------------------------
+       H400-SCAN-IDX-FOR-ORPHANS.
+           MOVE 0 TO IDX-FILE-ID
+           MOVE 'N' TO WS-IDX-SCAN-DONE
+           START IDX-FILE KEY IS >= IDX-FILE-ID
+              INVALID KEY SET IDX-SCAN-DONE TO TRUE
+           END-START.
+           PERFORM H410-SCAN-ONE-IDX UNTIL IDX-SCAN-DONE.
+       H400-END. EXIT.
+      *--------------------------------
+       H410-SCAN-ONE-IDX.
+           READ IDX-FILE NEXT RECORD
+              AT END SET IDX-SCAN-DONE TO TRUE
+           END-READ.
+           IF NOT IDX-SCAN-DONE
+              PERFORM H420-CHECK-ACCT-TABLE
+           END-IF.
+       H410-END. EXIT.
+      *--------------------------------
+       H420-CHECK-ACCT-TABLE.
+           SET WS-SEARCH-NOT-FOUND TO TRUE
+           PERFORM VARYING WS-SEARCH-IDX FROM 1 BY 1
+                   UNTIL (WS-SEARCH-IDX > WS-ACCT-COUNT)
+                      OR (WS-SEARCH-IDX > 9999)
+                      OR WS-SEARCH-IS-FOUND
+              IF WS-ACCT-ID-ENTRY(WS-SEARCH-IDX) = IDX-FILE-ID
+                 SET WS-SEARCH-IS-FOUND TO TRUE
+              END-IF
+           END-PERFORM.
+           IF WS-SEARCH-NOT-FOUND
+              ADD 1 TO WS-MISSING-IN-ACCT
+              MOVE SPACES TO OUT-LINE
+              MOVE 'ACCTREC DE YOK  - ID:' TO OUT-LINE(1:21)
+              MOVE IDX-FILE-ID TO OUT-LINE(22:5)
+              MOVE '-' TO OUT-LINE(27:1)
+              MOVE IDX-FILE-NAME TO OUT-LINE(28:15)
+              MOVE IDX-FILE-SURNAME TO OUT-LINE(43:15)
+              MOVE OUT-LINE TO REC-FILE-TEXT
+              WRITE REC-FILE-LINE
+           END-IF.
+       H420-END. EXIT.
+      *--------------------------------
+       H900-WRITE-TRAILER.
+           MOVE SPACES TO OUT-LINE
+           MOVE 'ACCTREC:'         TO OUT-LINE(1:8)
+           MOVE WS-ACCT-COUNT      TO OUT-LINE(9:7)
+           MOVE '-ESLESEN:'        TO OUT-LINE(16:9)
+           MOVE WS-MATCHED-COUNT   TO OUT-LINE(25:7)
+           MOVE '-IDXDE YOK:'      TO OUT-LINE(32:11)
+           MOVE WS-MISSING-IN-IDX  TO OUT-LINE(43:7)
+           MOVE '-ACCTDE YOK:'     TO OUT-LINE(50:12)
+           MOVE WS-MISSING-IN-ACCT TO OUT-LINE(62:7)
+           MOVE OUT-LINE TO REC-FILE-TEXT
+           WRITE REC-FILE-LINE.
+           MOVE SPACES TO OUT-LINE-2
+           MOVE 'AD-SOYAD UYUSMAYAN:' TO OUT-LINE-2(1:20)
+           MOVE WS-MISMATCH-COUNT     TO OUT-LINE-2(21:7)
+           MOVE OUT-LINE-2 TO REC-FILE-TEXT
+           WRITE REC-FILE-LINE.
+       H900-END. EXIT.
+      *--------------------------------
+       H999-EXIT.
+           CLOSE ACCT-FILE.
+           CLOSE IDX-FILE.
+           CLOSE REC-FILE.
+           IF (WS-MISSING-IN-IDX > 0) OR (WS-MISSING-IN-ACCT > 0)
+                                     OR (WS-MISMATCH-COUNT > 0)
+              MOVE 4 TO RETURN-CODE
+           END-IF.
+           STOP RUN.
+       H999-END. EXIT.
